@@ -0,0 +1,257 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EmployeeBatchLoad.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EmployeeFile
+               ASSIGN TO 'employees.dat'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS EmployeeID
+               FILE STATUS IS WS-File-Status.
+
+           SELECT NewHireFile ASSIGN TO 'newhires.dat'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-NewHire-Status.
+
+           SELECT ExceptionFile ASSIGN TO 'batchload-exceptions.txt'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-Exception-Status.
+
+           SELECT AuditFile ASSIGN TO 'audit.dat'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-Audit-Status.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  EmployeeFile.
+       01  EmployeeRecord.
+           COPY EMPREC REPLACING
+               ==EMP-ID== BY ==EmployeeID==
+               ==EMP-NAME== BY ==EmployeeName==
+               ==EMP-GRADE== BY ==EmployeeGrade==
+               ==EMP-SALARY== BY ==EmployeeSalary==
+               ==EMP-DEPARTMENT== BY ==EmployeeDepartment==
+               ==EMP-HIRE-DATE== BY ==EmployeeHireDate==
+               ==EMP-STATUS== BY ==EmployeeStatus==.
+
+       FD  NewHireFile.
+       01  NewHireRecord.
+           05 NH-ID           PIC X(5).
+           05 NH-Name         PIC X(30).
+           05 NH-Grade        PIC X(5).
+           05 NH-Salary       PIC X(7).
+           05 NH-Salary-Num REDEFINES NH-Salary PIC 9(5)V99.
+
+       FD  ExceptionFile.
+       01  ExceptionLine      PIC X(80).
+
+       FD  AuditFile.
+       01  AuditRecord.
+           COPY AUDITREC REPLACING
+               ==AUD-ACTION== BY ==AuditAction==
+               ==AUD-EMPLOYEE-ID== BY ==AuditEmployeeID==
+               ==AUD-BEFORE-NAME== BY ==AuditBeforeName==
+               ==AUD-BEFORE-GRADE== BY ==AuditBeforeGrade==
+               ==AUD-BEFORE-SALARY== BY ==AuditBeforeSalary==
+               ==AUD-AFTER-NAME== BY ==AuditAfterName==
+               ==AUD-AFTER-GRADE== BY ==AuditAfterGrade==
+               ==AUD-AFTER-SALARY== BY ==AuditAfterSalary==
+               ==AUD-TIMESTAMP== BY ==AuditTimestamp==.
+
+       WORKING-STORAGE SECTION.
+       01 WS-File-Status       PIC XX.
+       01 WS-NewHire-Status    PIC XX.
+       01 WS-Exception-Status  PIC XX.
+       01 WS-Audit-Status      PIC XX.
+       01 WS-End-Of-File       PIC X VALUE 'N'.
+       01 WS-Valid-Record      PIC X VALUE 'Y'.
+       01 WS-Reject-Reason     PIC X(40) VALUE SPACES.
+       01 WS-Numeric-ID        PIC 9(5).
+       01 WS-Numeric-Salary    PIC 9(5)V99.
+       01 WS-Read-Count        PIC 9(7) VALUE ZERO.
+       01 WS-Accepted-Count    PIC 9(7) VALUE ZERO.
+       01 WS-Rejected-Count    PIC 9(7) VALUE ZERO.
+
+       01 WS-Exception-Detail.
+           05 ED-ID           PIC X(5).
+           05 FILLER          PIC X(2) VALUE SPACES.
+           05 ED-Name         PIC X(30).
+           05 FILLER          PIC X(3) VALUE SPACES.
+           05 ED-Reason       PIC X(40).
+
+       01 WS-Summary-Line.
+           05 FILLER          PIC X(20) VALUE 'RECORDS READ    : '.
+           05 SL-Read         PIC ZZZZZZ9.
+
+       01 WS-Summary-Line-2.
+           05 FILLER          PIC X(20) VALUE 'RECORDS ACCEPTED: '.
+           05 SL-Accepted     PIC ZZZZZZ9.
+
+       01 WS-Summary-Line-3.
+           05 FILLER          PIC X(20) VALUE 'RECORDS REJECTED: '.
+           05 SL-Rejected     PIC ZZZZZZ9.
+
+       PROCEDURE DIVISION.
+       MainLogic.
+      *    Only EmployeeManagementSystem runs startup recovery for an
+      *    interrupted legacy rebuild (temp.dat left behind with no
+      *    employees.dat). Run it (or confirm it has already run)
+      *    before this load against a box recovering from that
+      *    condition.
+           OPEN INPUT NewHireFile
+           IF WS-NewHire-Status NOT = '00'
+               DISPLAY 'Error opening NewHireFile, status: '
+                   WS-NewHire-Status
+               STOP RUN
+           END-IF
+
+           PERFORM OpenEmployeeIO
+
+           OPEN OUTPUT ExceptionFile
+           IF WS-Exception-Status NOT = '00'
+               DISPLAY 'Error opening ExceptionFile, status: '
+                   WS-Exception-Status
+               CLOSE NewHireFile
+               CLOSE EmployeeFile
+               STOP RUN
+           END-IF
+
+           WRITE ExceptionLine FROM
+               'BATCH LOAD EXCEPTION REPORT'
+           WRITE ExceptionLine FROM SPACES
+
+           PERFORM UNTIL WS-End-Of-File = 'Y'
+               READ NewHireFile
+                   AT END
+                       MOVE 'Y' TO WS-End-Of-File
+                   NOT AT END
+                       ADD 1 TO WS-Read-Count
+                       PERFORM ValidateAndLoadRecord
+               END-READ
+           END-PERFORM
+
+           MOVE WS-Read-Count TO SL-Read
+           MOVE WS-Accepted-Count TO SL-Accepted
+           MOVE WS-Rejected-Count TO SL-Rejected
+           WRITE ExceptionLine FROM SPACES
+           WRITE ExceptionLine FROM WS-Summary-Line
+           WRITE ExceptionLine FROM WS-Summary-Line-2
+           WRITE ExceptionLine FROM WS-Summary-Line-3
+
+           CLOSE NewHireFile
+           CLOSE EmployeeFile
+           CLOSE ExceptionFile
+
+           DISPLAY 'Batch load complete. Read: ' WS-Read-Count
+               ' Accepted: ' WS-Accepted-Count
+               ' Rejected: ' WS-Rejected-Count
+           DISPLAY
+               'Exceptions written to batchload-exceptions.txt'.
+           STOP RUN.
+
+       OpenEmployeeIO.
+           OPEN I-O EmployeeFile
+           IF WS-File-Status = '35'
+               OPEN OUTPUT EmployeeFile
+               CLOSE EmployeeFile
+               OPEN I-O EmployeeFile
+           END-IF
+           IF WS-File-Status NOT = '00'
+               DISPLAY 'Error opening EmployeeFile for I-O, status: '
+                   WS-File-Status
+               CLOSE NewHireFile
+               STOP RUN
+           END-IF.
+
+       ValidateAndLoadRecord.
+           MOVE 'Y' TO WS-Valid-Record
+           MOVE SPACES TO WS-Reject-Reason
+
+           IF NH-ID IS NOT NUMERIC
+               MOVE 'N' TO WS-Valid-Record
+               MOVE 'Invalid numeric Employee ID' TO WS-Reject-Reason
+           ELSE
+               MOVE NH-ID TO WS-Numeric-ID
+           END-IF
+
+           IF WS-Valid-Record = 'Y' AND NH-Grade = SPACES
+               MOVE 'N' TO WS-Valid-Record
+               MOVE 'Missing Employee Grade' TO WS-Reject-Reason
+           END-IF
+
+           IF WS-Valid-Record = 'Y' AND NH-Salary IS NOT NUMERIC
+               MOVE 'N' TO WS-Valid-Record
+               MOVE 'Invalid numeric Employee Salary' TO
+                   WS-Reject-Reason
+           ELSE
+               IF WS-Valid-Record = 'Y'
+                   MOVE NH-Salary-Num TO WS-Numeric-Salary
+               END-IF
+           END-IF
+
+           IF WS-Valid-Record = 'Y'
+               MOVE WS-Numeric-ID TO EmployeeID
+               READ EmployeeFile
+                   INVALID KEY
+                       CONTINUE
+                   NOT INVALID KEY
+                       MOVE 'N' TO WS-Valid-Record
+                       MOVE 'Duplicate Employee ID' TO
+                           WS-Reject-Reason
+               END-READ
+           END-IF
+
+           IF WS-Valid-Record = 'Y'
+               MOVE WS-Numeric-ID TO EmployeeID
+               MOVE NH-Name TO EmployeeName
+               MOVE NH-Grade TO EmployeeGrade
+               MOVE WS-Numeric-Salary TO EmployeeSalary
+      *        The new-hire feed predates Department/Hire Date/Status;
+      *        default them until the feed layout is extended.
+               MOVE SPACES TO EmployeeDepartment
+               MOVE ZEROS TO EmployeeHireDate
+               MOVE 'A' TO EmployeeStatus
+               WRITE EmployeeRecord
+               IF WS-File-Status NOT = '00'
+                   MOVE 'N' TO WS-Valid-Record
+                   MOVE 'Error writing EmployeeFile' TO
+                       WS-Reject-Reason
+                   PERFORM WriteExceptionLine
+               ELSE
+                   ADD 1 TO WS-Accepted-Count
+                   PERFORM WriteBatchAuditTrail
+               END-IF
+           ELSE
+               PERFORM WriteExceptionLine
+           END-IF.
+
+       WriteExceptionLine.
+           ADD 1 TO WS-Rejected-Count
+           MOVE NH-ID TO ED-ID
+           MOVE NH-Name TO ED-Name
+           MOVE WS-Reject-Reason TO ED-Reason
+           WRITE ExceptionLine FROM WS-Exception-Detail.
+
+       WriteBatchAuditTrail.
+           OPEN EXTEND AuditFile
+           IF WS-Audit-Status = '35'
+               OPEN OUTPUT AuditFile
+           END-IF
+           IF WS-Audit-Status NOT = '00'
+               DISPLAY 'Error opening AuditFile, status: '
+                   WS-Audit-Status
+           ELSE
+               MOVE 'BATCH-C' TO AuditAction
+               MOVE EmployeeID TO AuditEmployeeID
+               MOVE SPACES TO AuditBeforeName
+               MOVE SPACES TO AuditBeforeGrade
+               MOVE ZEROS TO AuditBeforeSalary
+               MOVE EmployeeName TO AuditAfterName
+               MOVE EmployeeGrade TO AuditAfterGrade
+               MOVE EmployeeSalary TO AuditAfterSalary
+               MOVE FUNCTION CURRENT-DATE TO AuditTimestamp
+               WRITE AuditRecord
+               CLOSE AuditFile
+           END-IF.
