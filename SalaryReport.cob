@@ -0,0 +1,228 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SalaryReport.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EmployeeFile
+               ASSIGN TO 'employees.dat'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS EmployeeID
+               FILE STATUS IS WS-File-Status.
+
+           SELECT SortFile ASSIGN TO 'sortwork.dat'.
+
+           SELECT SortedFile ASSIGN TO 'sorted-employees.dat'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-Sorted-Status.
+
+           SELECT ReportFile ASSIGN TO 'salary-report.txt'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-Report-Status.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  EmployeeFile.
+       01  EmployeeRecord.
+           COPY EMPREC REPLACING
+               ==EMP-ID== BY ==EmployeeID==
+               ==EMP-NAME== BY ==EmployeeName==
+               ==EMP-GRADE== BY ==EmployeeGrade==
+               ==EMP-SALARY== BY ==EmployeeSalary==
+               ==EMP-DEPARTMENT== BY ==EmployeeDepartment==
+               ==EMP-HIRE-DATE== BY ==EmployeeHireDate==
+               ==EMP-STATUS== BY ==EmployeeStatus==.
+
+      *    SORT ... USING moves the EmployeeFile record into SortFile
+      *    byte-for-byte (not by matching field names), so SortRecord
+      *    must mirror EmployeeRecord's physical field order exactly.
+       SD  SortFile.
+       01  SortRecord.
+           COPY EMPREC REPLACING
+               ==EMP-ID== BY ==SortID==
+               ==EMP-NAME== BY ==SortName==
+               ==EMP-GRADE== BY ==SortGrade==
+               ==EMP-SALARY== BY ==SortSalary==
+               ==EMP-DEPARTMENT== BY ==SortDepartment==
+               ==EMP-HIRE-DATE== BY ==SortHireDate==
+               ==EMP-STATUS== BY ==SortStatus==.
+
+       FD  SortedFile.
+       01  SortedRecord.
+           COPY EMPREC REPLACING
+               ==EMP-ID== BY ==SR-ID==
+               ==EMP-NAME== BY ==SR-Name==
+               ==EMP-GRADE== BY ==SR-Grade==
+               ==EMP-SALARY== BY ==SR-Salary==
+               ==EMP-DEPARTMENT== BY ==SR-Department==
+               ==EMP-HIRE-DATE== BY ==SR-HireDate==
+               ==EMP-STATUS== BY ==SR-Status==.
+
+       FD  ReportFile.
+       01  ReportLine         PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01 WS-File-Status      PIC XX.
+       01 WS-Sorted-Status    PIC XX.
+       01 WS-Report-Status    PIC XX.
+       01 WS-End-Of-File      PIC X VALUE 'N'.
+       01 WS-First-Record     PIC X VALUE 'Y'.
+       01 WS-Current-Grade    PIC X(5) VALUE SPACES.
+       01 WS-Grade-Total      PIC 9(7)V99 VALUE ZERO.
+       01 WS-Grade-Count      PIC 9(5) VALUE ZERO.
+       01 WS-Grand-Total      PIC 9(9)V99 VALUE ZERO.
+       01 WS-Grand-Count      PIC 9(7) VALUE ZERO.
+       01 WS-Line-Count       PIC 9(3) VALUE 99.
+       01 WS-Page-Count       PIC 9(3) VALUE ZERO.
+       01 WS-Lines-Per-Page   PIC 9(3) VALUE 20.
+
+       01 WS-Heading-1.
+           05 FILLER          PIC X(30) VALUE SPACES.
+           05 FILLER          PIC X(22) VALUE 'SALARY REPORT BY GRADE'.
+
+       01 WS-Heading-2.
+           05 FILLER          PIC X(10) VALUE 'PAGE: '.
+           05 H2-Page         PIC ZZ9.
+
+       01 WS-Heading-3.
+           05 FILLER          PIC X(6)  VALUE 'ID'.
+           05 FILLER          PIC X(28) VALUE SPACES.
+           05 FILLER          PIC X(4)  VALUE 'NAME'.
+           05 FILLER          PIC X(28) VALUE SPACES.
+           05 FILLER          PIC X(5)  VALUE 'GRADE'.
+           05 FILLER          PIC X(3)  VALUE SPACES.
+           05 FILLER          PIC X(6)  VALUE 'SALARY'.
+
+       01 WS-Detail-Line.
+           05 DL-ID           PIC 9(5).
+           05 FILLER          PIC X(2)  VALUE SPACES.
+           05 DL-Name         PIC X(30).
+           05 FILLER          PIC X(2)  VALUE SPACES.
+           05 DL-Grade        PIC X(5).
+           05 FILLER          PIC X(2)  VALUE SPACES.
+           05 DL-Salary       PIC Z(5)9.99.
+
+       01 WS-Subtotal-Line.
+           05 FILLER          PIC X(5)  VALUE SPACES.
+           05 FILLER          PIC X(14) VALUE 'GRADE TOTAL : '.
+           05 ST-Grade        PIC X(5).
+           05 FILLER          PIC X(10) VALUE '  COUNT : '.
+           05 ST-Count        PIC ZZZZ9.
+           05 FILLER          PIC X(11) VALUE '  AMOUNT : '.
+           05 ST-Total        PIC Z(7)9.99.
+
+       01 WS-Grand-Line.
+           05 FILLER          PIC X(17) VALUE 'GRAND TOTAL    : '.
+           05 FILLER          PIC X(9)  VALUE 'COUNT : '.
+           05 GT-Count        PIC ZZZZZZ9.
+           05 FILLER          PIC X(11) VALUE '  AMOUNT : '.
+           05 GT-Total        PIC Z(8)9.99.
+
+       PROCEDURE DIVISION.
+       MainLogic.
+      *    Only EmployeeManagementSystem runs startup recovery for an
+      *    interrupted legacy rebuild (temp.dat left behind with no
+      *    employees.dat). Run it (or confirm it has already run)
+      *    before this report against a box recovering from that
+      *    condition.
+           SORT SortFile
+               ON ASCENDING KEY SortGrade
+               ON ASCENDING KEY SortID
+               USING EmployeeFile
+               GIVING SortedFile
+
+           OPEN OUTPUT ReportFile
+           IF WS-Report-Status NOT = '00'
+               DISPLAY 'Error opening ReportFile, status: '
+                   WS-Report-Status
+               STOP RUN
+           END-IF
+
+           OPEN INPUT SortedFile
+           IF WS-Sorted-Status NOT = '00'
+               DISPLAY 'Error opening SortedFile, status: '
+                   WS-Sorted-Status
+               CLOSE ReportFile
+               STOP RUN
+           END-IF
+
+           PERFORM ProcessRecords
+
+           IF WS-First-Record = 'N'
+               PERFORM PrintGradeSubtotal
+           END-IF
+           PERFORM PrintGrandTotal
+
+           CLOSE SortedFile
+           CLOSE ReportFile
+
+           DISPLAY 'Salary report written to salary-report.txt'.
+           STOP RUN.
+
+       ProcessRecords.
+           PERFORM UNTIL WS-End-Of-File = 'Y'
+               READ SortedFile
+                   AT END
+                       MOVE 'Y' TO WS-End-Of-File
+                   NOT AT END
+                       PERFORM ProcessOneRecord
+               END-READ
+           END-PERFORM.
+
+       ProcessOneRecord.
+           IF WS-First-Record = 'Y'
+               MOVE SR-Grade TO WS-Current-Grade
+               MOVE 'N' TO WS-First-Record
+           END-IF
+
+           IF SR-Grade NOT = WS-Current-Grade
+               PERFORM PrintGradeSubtotal
+               MOVE SR-Grade TO WS-Current-Grade
+           END-IF
+
+           IF WS-Line-Count >= WS-Lines-Per-Page
+               PERFORM PrintHeading
+           END-IF
+
+           MOVE SR-ID TO DL-ID
+           MOVE SR-Name TO DL-Name
+           MOVE SR-Grade TO DL-Grade
+           MOVE SR-Salary TO DL-Salary
+           WRITE ReportLine FROM WS-Detail-Line
+           ADD 1 TO WS-Line-Count
+
+           ADD SR-Salary TO WS-Grade-Total
+           ADD 1 TO WS-Grade-Count.
+
+       PrintHeading.
+           ADD 1 TO WS-Page-Count
+           MOVE WS-Page-Count TO H2-Page
+           IF WS-Page-Count > 1
+               WRITE ReportLine FROM SPACES
+           END-IF
+           WRITE ReportLine FROM WS-Heading-1
+           WRITE ReportLine FROM WS-Heading-2
+           WRITE ReportLine FROM SPACES
+           WRITE ReportLine FROM WS-Heading-3
+           WRITE ReportLine FROM SPACES
+           MOVE 4 TO WS-Line-Count.
+
+       PrintGradeSubtotal.
+           MOVE WS-Current-Grade TO ST-Grade
+           MOVE WS-Grade-Count TO ST-Count
+           MOVE WS-Grade-Total TO ST-Total
+           WRITE ReportLine FROM SPACES
+           WRITE ReportLine FROM WS-Subtotal-Line
+           WRITE ReportLine FROM SPACES
+           ADD WS-Grade-Total TO WS-Grand-Total
+           ADD WS-Grade-Count TO WS-Grand-Count
+           MOVE ZERO TO WS-Grade-Total
+           MOVE ZERO TO WS-Grade-Count
+           ADD 3 TO WS-Line-Count.
+
+       PrintGrandTotal.
+           MOVE WS-Grand-Count TO GT-Count
+           MOVE WS-Grand-Total TO GT-Total
+           WRITE ReportLine FROM SPACES
+           WRITE ReportLine FROM WS-Grand-Line.
