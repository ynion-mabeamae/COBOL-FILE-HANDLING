@@ -0,0 +1,137 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PayrollExport.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EmployeeFile
+               ASSIGN TO 'employees.dat'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS EmployeeID
+               FILE STATUS IS WS-File-Status.
+
+           SELECT PayrollInterfaceFile ASSIGN TO 'payroll-interface.dat'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-Interface-Status.
+
+           SELECT ControlReportFile
+               ASSIGN TO 'payroll-control-report.txt'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-Control-Status.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  EmployeeFile.
+       01  EmployeeRecord.
+           COPY EMPREC REPLACING
+               ==EMP-ID== BY ==EmployeeID==
+               ==EMP-NAME== BY ==EmployeeName==
+               ==EMP-GRADE== BY ==EmployeeGrade==
+               ==EMP-SALARY== BY ==EmployeeSalary==
+               ==EMP-DEPARTMENT== BY ==EmployeeDepartment==
+               ==EMP-HIRE-DATE== BY ==EmployeeHireDate==
+               ==EMP-STATUS== BY ==EmployeeStatus==.
+
+       FD  PayrollInterfaceFile.
+       01  PayrollInterfaceRecord.
+           05 PR-EmployeeID      PIC 9(5).
+           05 PR-EmployeeName    PIC X(30).
+           05 PR-EmployeeGrade   PIC X(5).
+           05 PR-EmployeeSalary  PIC 9(7)V99.
+
+       FD  ControlReportFile.
+       01  ControlReportLine     PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01 WS-File-Status       PIC XX.
+       01 WS-Interface-Status  PIC XX.
+       01 WS-Control-Status    PIC XX.
+       01 WS-End-Of-File       PIC X VALUE 'N'.
+       01 WS-Record-Count      PIC 9(7) VALUE ZERO.
+       01 WS-Salary-Total      PIC 9(9)V99 VALUE ZERO.
+
+       01 WS-Control-Heading.
+           05 FILLER            PIC X(40) VALUE
+               'PAYROLL EXPORT CONTROL TOTALS'.
+
+       01 WS-Control-Count-Line.
+           05 FILLER            PIC X(20) VALUE
+               'RECORDS WRITTEN : '.
+           05 CC-Count          PIC ZZZZZZ9.
+
+       01 WS-Control-Total-Line.
+           05 FILLER            PIC X(20) VALUE
+               'SALARY TOTAL     : '.
+           05 CC-Total          PIC Z(8)9.99.
+
+       PROCEDURE DIVISION.
+       MainLogic.
+      *    Only EmployeeManagementSystem runs startup recovery for an
+      *    interrupted legacy rebuild (temp.dat left behind with no
+      *    employees.dat). Run it (or confirm it has already run)
+      *    before this export against a box recovering from that
+      *    condition.
+           OPEN INPUT EmployeeFile
+           IF WS-File-Status NOT = '00'
+               DISPLAY 'Error opening EmployeeFile, status: '
+                   WS-File-Status
+               STOP RUN
+           END-IF
+
+           OPEN OUTPUT PayrollInterfaceFile
+           IF WS-Interface-Status NOT = '00'
+               DISPLAY 'Error opening PayrollInterfaceFile, status: '
+                   WS-Interface-Status
+               CLOSE EmployeeFile
+               STOP RUN
+           END-IF
+
+           OPEN OUTPUT ControlReportFile
+           IF WS-Control-Status NOT = '00'
+               DISPLAY 'Error opening ControlReportFile, status: '
+                   WS-Control-Status
+               CLOSE EmployeeFile
+               CLOSE PayrollInterfaceFile
+               STOP RUN
+           END-IF
+
+           PERFORM UNTIL WS-End-Of-File = 'Y'
+               READ EmployeeFile NEXT RECORD
+                   AT END
+                       MOVE 'Y' TO WS-End-Of-File
+                   NOT AT END
+                       PERFORM ExportOneRecord
+               END-READ
+           END-PERFORM
+
+           PERFORM WriteControlReport
+
+           CLOSE EmployeeFile
+           CLOSE PayrollInterfaceFile
+           CLOSE ControlReportFile
+
+           DISPLAY 'Payroll export complete. Records written: '
+               WS-Record-Count
+           DISPLAY
+               'Compare RECORDS WRITTEN in '
+               'payroll-control-report.txt against the EmployeeFile '
+               'record count before releasing the extract to payroll'.
+           STOP RUN.
+
+       ExportOneRecord.
+           MOVE EmployeeID TO PR-EmployeeID
+           MOVE EmployeeName TO PR-EmployeeName
+           MOVE EmployeeGrade TO PR-EmployeeGrade
+           MOVE EmployeeSalary TO PR-EmployeeSalary
+           WRITE PayrollInterfaceRecord
+           ADD 1 TO WS-Record-Count
+           ADD EmployeeSalary TO WS-Salary-Total.
+
+       WriteControlReport.
+           MOVE WS-Record-Count TO CC-Count
+           MOVE WS-Salary-Total TO CC-Total
+           WRITE ControlReportLine FROM WS-Control-Heading
+           WRITE ControlReportLine FROM SPACES
+           WRITE ControlReportLine FROM WS-Control-Count-Line
+           WRITE ControlReportLine FROM WS-Control-Total-Line.
