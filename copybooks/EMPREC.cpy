@@ -0,0 +1,12 @@
+      *    Shared employee record layout, COPYed (with REPLACING) into
+      *    the FD of every file that stores an employee record, so the
+      *    physical layout only has to change in one place.
+      *    EMP-STATUS codes: A = Active, I = Inactive, T = Terminated.
+      *    EMP-HIRE-DATE is stored as YYYYMMDD.
+           05 EMP-ID           PIC 9(5).
+           05 EMP-NAME         PIC X(30).
+           05 EMP-GRADE        PIC X(5).
+           05 EMP-SALARY       PIC 9(5)V99.
+           05 EMP-DEPARTMENT   PIC X(15).
+           05 EMP-HIRE-DATE    PIC 9(8).
+           05 EMP-STATUS       PIC X(1).
