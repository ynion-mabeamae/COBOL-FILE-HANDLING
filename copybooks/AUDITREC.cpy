@@ -0,0 +1,12 @@
+      *    Shared audit trail record layout, COPYed into the FD of
+      *    every program that writes AuditFile, so the physical layout
+      *    only has to change in one place.
+           05 AUD-ACTION         PIC X(10).
+           05 AUD-EMPLOYEE-ID    PIC 9(5).
+           05 AUD-BEFORE-NAME    PIC X(30).
+           05 AUD-BEFORE-GRADE   PIC X(5).
+           05 AUD-BEFORE-SALARY  PIC 9(5)V99.
+           05 AUD-AFTER-NAME     PIC X(30).
+           05 AUD-AFTER-GRADE    PIC X(5).
+           05 AUD-AFTER-SALARY   PIC 9(5)V99.
+           05 AUD-TIMESTAMP      PIC X(26).
