@@ -1,44 +1,112 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. EmployeeManagementSystem.
-       
+
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-           SELECT EmployeeFile 
+           SELECT EmployeeFile
                ASSIGN TO 'employees.dat'
-               ORGANIZATION IS LINE SEQUENTIAL
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS EmployeeID
                FILE STATUS IS WS-FILE-STATUS.
-               
+
            SELECT TempFile ASSIGN TO 'temp.dat'
                ORGANIZATION IS LINE SEQUENTIAL
                FILE STATUS IS WS-FILE-STATUS.
-       
+
+           SELECT AuditFile ASSIGN TO 'audit.dat'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-STATUS.
+
+           SELECT TransactionFile ASSIGN TO 'transactions.dat'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-TXN-STATUS.
+
        DATA DIVISION.
        FILE SECTION.
        FD  EmployeeFile.
        01  EmployeeRecord.
-           05 EmployeeID      PIC 9(5).
-           05 EmployeeName    PIC X(30).
-           05 EmployeeGrade   PIC X(5).
-           05 EmployeeSalary  PIC 9(5)V99.
-       
+           COPY EMPREC REPLACING
+               ==EMP-ID== BY ==EmployeeID==
+               ==EMP-NAME== BY ==EmployeeName==
+               ==EMP-GRADE== BY ==EmployeeGrade==
+               ==EMP-SALARY== BY ==EmployeeSalary==
+               ==EMP-DEPARTMENT== BY ==EmployeeDepartment==
+               ==EMP-HIRE-DATE== BY ==EmployeeHireDate==
+               ==EMP-STATUS== BY ==EmployeeStatus==.
+
        FD TempFile.
        01 TempRecord.
-           05 TempID         PIC 9(5).
-           05 TempName       PIC X(30).
-           05 TempGrade      PIC X(5).
-           05 TempSalary     PIC 9(5)V99.
-       
+           COPY EMPREC REPLACING
+               ==EMP-ID== BY ==TempID==
+               ==EMP-NAME== BY ==TempName==
+               ==EMP-GRADE== BY ==TempGrade==
+               ==EMP-SALARY== BY ==TempSalary==
+               ==EMP-DEPARTMENT== BY ==TempDepartment==
+               ==EMP-HIRE-DATE== BY ==TempHireDate==
+               ==EMP-STATUS== BY ==TempStatus==.
+
+       FD  AuditFile.
+       01  AuditRecord.
+           COPY AUDITREC REPLACING
+               ==AUD-ACTION== BY ==AuditAction==
+               ==AUD-EMPLOYEE-ID== BY ==AuditEmployeeID==
+               ==AUD-BEFORE-NAME== BY ==AuditBeforeName==
+               ==AUD-BEFORE-GRADE== BY ==AuditBeforeGrade==
+               ==AUD-BEFORE-SALARY== BY ==AuditBeforeSalary==
+               ==AUD-AFTER-NAME== BY ==AuditAfterName==
+               ==AUD-AFTER-GRADE== BY ==AuditAfterGrade==
+               ==AUD-AFTER-SALARY== BY ==AuditAfterSalary==
+               ==AUD-TIMESTAMP== BY ==AuditTimestamp==.
+
+       FD  TransactionFile.
+       01  TransactionRecord.
+           05 Txn-Action        PIC X(1).
+           05 Txn-EmployeeID    PIC 9(5).
+           05 Txn-Name          PIC X(30).
+           05 Txn-Grade         PIC X(5).
+           05 Txn-Salary        PIC X(7).
+           05 Txn-Salary-Num REDEFINES Txn-Salary PIC 9(5)V99.
+
        WORKING-STORAGE SECTION.
        01 WS-EmployeeID      PIC 9(5).
        01 WS-EmployeeName    PIC X(30).
        01 WS-EmployeeGrade   PIC X(5).
        01 WS-EmployeeSalary  PIC 9(5)V99.
+       01 WS-EmployeeDepartment PIC X(15).
+       01 WS-EmployeeHireDate   PIC 9(8).
+       01 WS-EmployeeStatus     PIC X(1).
        01 WS-Continue        PIC X VALUE 'Y'.
        01 WS-Choice          PIC X.
        01 WS-File-Status     PIC XX.
-       
+       01 WS-Audit-Status    PIC XX.
+       01 WS-Txn-Status      PIC XX.
+       01 WS-Audit-Action       PIC X(10).
+       01 WS-Audit-Before-Name  PIC X(30).
+       01 WS-Audit-Before-Grade PIC X(5).
+       01 WS-Audit-Before-Salary PIC 9(5)V99.
+       01 WS-Recovered-Count    PIC 9(7) VALUE ZERO.
+       01 WS-Command-Line       PIC X(80).
+       01 WS-Txn-End-Of-File    PIC X VALUE 'N'.
+       01 WS-Txn-Count          PIC 9(7) VALUE ZERO.
+       01 WS-Search-Choice      PIC X.
+       01 WS-Search-ID          PIC 9(5).
+       01 WS-Search-Name        PIC X(30).
+       01 WS-Search-Grade       PIC X(5).
+       01 WS-Match-Count        PIC 9(3).
+
        PROCEDURE DIVISION.
+           PERFORM RecoverFromInterruptedRebuild
+           ACCEPT WS-Command-Line FROM COMMAND-LINE
+           IF WS-Command-Line(1:5) = 'BATCH'
+               PERFORM BatchMode
+           ELSE
+               PERFORM InteractiveMode
+           END-IF
+           STOP RUN.
+
+       InteractiveMode.
            PERFORM UNTIL WS-Continue = 'N'
                DISPLAY '--------Employee Management System--------'
                DISPLAY '1. Create'
@@ -60,19 +128,205 @@
                    WHEN OTHER
                        DISPLAY 'Invalid choice'
                END-EVALUATE
-               DISPLAY 'Do you want to continue (Y/N)?: ' 
+               DISPLAY 'Do you want to continue (Y/N)?: '
                WITH NO ADVANCING
                ACCEPT WS-Continue
+           END-PERFORM.
+
+       BatchMode.
+      *    Unattended maintenance run: drive Create/Update/Delete from
+      *    a transaction file of C/R/U/D actions instead of prompting,
+      *    so this can be scheduled with no one at a terminal.
+           DISPLAY 'Running in batch mode from transactions.dat'
+           PERFORM OpenEmployeeIO
+
+           OPEN INPUT TransactionFile
+           IF WS-Txn-Status NOT = '00'
+               DISPLAY 'Error opening TransactionFile, status: '
+                   WS-Txn-Status
+               CLOSE EmployeeFile
+               STOP RUN
+           END-IF
+
+           PERFORM UNTIL WS-Txn-End-Of-File = 'Y'
+               READ TransactionFile
+                   AT END
+                       MOVE 'Y' TO WS-Txn-End-Of-File
+                   NOT AT END
+                       ADD 1 TO WS-Txn-Count
+                       PERFORM ProcessTransaction
+               END-READ
            END-PERFORM
-           STOP RUN.
-       
-       CreateEmployee.
-           OPEN OUTPUT EmployeeFile
+
+           CLOSE TransactionFile
+           CLOSE EmployeeFile
+           DISPLAY 'Batch mode complete, transactions processed: '
+               WS-Txn-Count.
+
+       ProcessTransaction.
+           MOVE Txn-EmployeeID TO WS-EmployeeID
+           EVALUATE Txn-Action
+               WHEN 'C'
+      *            Transaction file carries no Department/Hire Date/
+      *            Status, so new hires from batch default to blank
+      *            department, no hire date recorded yet, and Active.
+                   MOVE Txn-Name TO WS-EmployeeName
+                   MOVE Txn-Grade TO WS-EmployeeGrade
+                   MOVE SPACES TO WS-EmployeeDepartment
+                   MOVE ZEROS TO WS-EmployeeHireDate
+                   MOVE 'A' TO WS-EmployeeStatus
+                   IF Txn-Salary IS NUMERIC
+                       MOVE Txn-Salary-Num TO WS-EmployeeSalary
+                       PERFORM CreateEmployeeRecord
+                   ELSE
+                       DISPLAY 'Skipping C transaction for ID '
+                           Txn-EmployeeID ', invalid salary'
+                   END-IF
+               WHEN 'U'
+      *            Transaction file carries no Department/Hire Date/
+      *            Status, so preserve whatever is already on file
+      *            for those fields.
+                   MOVE WS-EmployeeID TO EmployeeID
+                   READ EmployeeFile
+                       INVALID KEY
+                           DISPLAY 'Skipping U transaction for ID '
+                               Txn-EmployeeID ', employee not found'
+                       NOT INVALID KEY
+                           MOVE EmployeeDepartment TO
+                               WS-EmployeeDepartment
+                           MOVE EmployeeHireDate TO
+                               WS-EmployeeHireDate
+                           MOVE EmployeeStatus TO WS-EmployeeStatus
+                           MOVE Txn-Name TO WS-EmployeeName
+                           MOVE Txn-Grade TO WS-EmployeeGrade
+                           IF Txn-Salary IS NUMERIC
+                               MOVE Txn-Salary-Num TO WS-EmployeeSalary
+                               PERFORM UpdateEmployeeRecord
+                           ELSE
+                               DISPLAY 'Skipping U transaction for ID '
+                                   Txn-EmployeeID ', invalid salary'
+                           END-IF
+                   END-READ
+               WHEN 'D'
+                   PERFORM DeleteEmployeeRecord
+               WHEN 'R'
+                   PERFORM LookupEmployeeRecord
+               WHEN OTHER
+                   DISPLAY 'Skipping transaction with unknown action: '
+                       Txn-Action
+           END-EVALUATE.
+
+       LookupEmployeeRecord.
+           MOVE WS-EmployeeID TO EmployeeID
+           READ EmployeeFile
+               INVALID KEY
+                   DISPLAY 'Employee ID not found: ' WS-EmployeeID
+               NOT INVALID KEY
+                   PERFORM DisplayEmployeeRecord
+           END-READ.
+
+       RecoverFromInterruptedRebuild.
+      *    temp.dat is only left behind by a legacy EmployeeFile
+      *    rebuild (DEL employees.dat / REN temp.dat employees.dat)
+      *    that died before the rename completed. Detect it on
+      *    startup and recover EmployeeFile from it before doing
+      *    anything else.
+           OPEN INPUT TempFile
+           IF WS-File-Status = '00'
+               DISPLAY 'Interrupted rebuild detected: recovering '
+                   'EmployeeFile from temp.dat'
+               PERFORM OpenEmployeeIO
+               MOVE ZERO TO WS-Recovered-Count
+               PERFORM UNTIL WS-File-Status = '10'
+                   READ TempFile
+                       AT END
+                           EXIT PERFORM
+                       NOT AT END
+                           MOVE TempID TO EmployeeID
+                           MOVE TempName TO EmployeeName
+                           MOVE TempGrade TO EmployeeGrade
+                           MOVE TempSalary TO EmployeeSalary
+                           MOVE TempDepartment TO EmployeeDepartment
+                           IF TempHireDate IS NUMERIC
+                               MOVE TempHireDate TO EmployeeHireDate
+                           ELSE
+                               MOVE ZERO TO EmployeeHireDate
+                           END-IF
+                           IF TempStatus = SPACE
+                               MOVE 'A' TO EmployeeStatus
+                           ELSE
+                               MOVE TempStatus TO EmployeeStatus
+                           END-IF
+                           WRITE EmployeeRecord
+                               INVALID KEY
+                                   REWRITE EmployeeRecord
+                           END-WRITE
+                           ADD 1 TO WS-Recovered-Count
+                   END-READ
+               END-PERFORM
+               CLOSE TempFile
+               CLOSE EmployeeFile
+               DISPLAY 'Recovery complete, records restored: '
+                   WS-Recovered-Count
+
+               CALL 'SYSTEM' USING 'DEL temp.dat'
+               IF RETURN-CODE NOT = 0
+                   DISPLAY
+                       'WARNING: could not remove temp.dat after '
+                       'recovery (return code '
+                       RETURN-CODE
+                       '). Remove it by hand once employees.dat '
+                       'has been verified.'
+               ELSE
+                   DISPLAY 'temp.dat removed after successful '
+                       'recovery'
+               END-IF
+           ELSE
+               IF WS-File-Status NOT = '35'
+                   DISPLAY 'Warning: unexpected status opening '
+                       'temp.dat during startup check: '
+                       WS-File-Status
+                   CLOSE TempFile
+               END-IF
+           END-IF.
+
+       WriteAuditTrail.
+           OPEN EXTEND AuditFile
+           IF WS-Audit-Status = '35'
+               OPEN OUTPUT AuditFile
+           END-IF
+           IF WS-Audit-Status NOT = '00'
+               DISPLAY 'Error opening AuditFile, status: '
+                   WS-Audit-Status
+           ELSE
+               MOVE WS-Audit-Action TO AuditAction
+               MOVE WS-EmployeeID TO AuditEmployeeID
+               MOVE WS-Audit-Before-Name TO AuditBeforeName
+               MOVE WS-Audit-Before-Grade TO AuditBeforeGrade
+               MOVE WS-Audit-Before-Salary TO AuditBeforeSalary
+               MOVE WS-EmployeeName TO AuditAfterName
+               MOVE WS-EmployeeGrade TO AuditAfterGrade
+               MOVE WS-EmployeeSalary TO AuditAfterSalary
+               MOVE FUNCTION CURRENT-DATE TO AuditTimestamp
+               WRITE AuditRecord
+               CLOSE AuditFile
+           END-IF.
+
+       OpenEmployeeIO.
+           OPEN I-O EmployeeFile
+           IF WS-File-Status = '35'
+               OPEN OUTPUT EmployeeFile
+               CLOSE EmployeeFile
+               OPEN I-O EmployeeFile
+           END-IF
            IF WS-File-Status NOT = '00'
-               DISPLAY 'Error opening EmployeeFile for extend, status: ' 
+               DISPLAY 'Error opening EmployeeFile for I-O, status: '
                    WS-File-Status
                STOP RUN
-           END-IF
+           END-IF.
+
+       CreateEmployee.
+           PERFORM OpenEmployeeIO
            DISPLAY '------------------------------------------'.
            DISPLAY 'Enter Employee ID: ' WITH NO ADVANCING.
            ACCEPT WS-EmployeeID.
@@ -82,115 +336,229 @@
            ACCEPT WS-EmployeeGrade.
            DISPLAY 'Enter Employee Salary: ' WITH NO ADVANCING.
            ACCEPT WS-EmployeeSalary.
+           DISPLAY 'Enter Employee Department: ' WITH NO ADVANCING.
+           ACCEPT WS-EmployeeDepartment.
+           DISPLAY 'Enter Employee Hire Date (YYYYMMDD): '
+               WITH NO ADVANCING.
+           ACCEPT WS-EmployeeHireDate.
+           DISPLAY 'Enter Employee Status (A/I/T): ' WITH NO ADVANCING.
+           ACCEPT WS-EmployeeStatus.
            DISPLAY '------------------------------------------'.
 
-           MOVE WS-EmployeeID TO EmployeeID
-           MOVE WS-EmployeeName TO EmployeeName
-           MOVE WS-EmployeeGrade TO EmployeeGrade
-           MOVE WS-EmployeeSalary TO EmployeeSalary
-           WRITE EmployeeRecord
-
-           IF WS-File-Status NOT = '00'
-               DISPLAY 'Error writing to EmployeeFile, status: ' 
-                   WS-File-Status
-           END-IF
+           PERFORM CreateEmployeeRecord
            CLOSE EmployeeFile.
 
-           DISPLAY 'Employee added successfully'.
-       
+       CreateEmployeeRecord.
+      *    Assumes EmployeeFile is open I-O and WS-EmployeeID/Name/
+      *    Grade/Salary already hold the values to add. Shared by the
+      *    interactive menu and batch mode.
+           MOVE WS-EmployeeID TO EmployeeID
+           READ EmployeeFile
+               INVALID KEY
+                   MOVE WS-EmployeeName TO EmployeeName
+                   MOVE WS-EmployeeGrade TO EmployeeGrade
+                   MOVE WS-EmployeeSalary TO EmployeeSalary
+                   MOVE WS-EmployeeDepartment TO EmployeeDepartment
+                   MOVE WS-EmployeeHireDate TO EmployeeHireDate
+                   MOVE WS-EmployeeStatus TO EmployeeStatus
+                   WRITE EmployeeRecord
+                   IF WS-File-Status NOT = '00'
+                       DISPLAY 'Error writing to EmployeeFile, status: '
+                           WS-File-Status
+                   ELSE
+                       DISPLAY 'Employee added successfully'
+                       MOVE 'CREATE' TO WS-Audit-Action
+                       MOVE SPACES TO WS-Audit-Before-Name
+                       MOVE SPACES TO WS-Audit-Before-Grade
+                       MOVE ZEROS TO WS-Audit-Before-Salary
+                       PERFORM WriteAuditTrail
+                   END-IF
+               NOT INVALID KEY
+                   DISPLAY 'Employee ID already exists'
+           END-READ.
+
        ReadEmployees.
            OPEN INPUT EmployeeFile
            IF WS-File-Status NOT = '00'
                DISPLAY 'Error opening EmployeeFile for input'
                STOP RUN
            END-IF
-           
+
            DISPLAY '------------------------------------------'.
-           PERFORM UNTIL WS-File-Status = '10'
-               READ EmployeeFile INTO EmployeeRecord
-               AT END
-                   EXIT PERFORM
-               NOT AT END
-                   DISPLAY EmployeeID SPACE EmployeeName SPACE 
-                       EmployeeGrade SPACE EmployeeSalary
-               END-READ
-           END-PERFORM
+           DISPLAY '1. List all'.
+           DISPLAY '2. Search by Employee ID'.
+           DISPLAY '3. Search by Employee Name (partial match)'.
+           DISPLAY '4. Search by Employee Grade'.
+           DISPLAY 'Enter search option: ' WITH NO ADVANCING.
+           ACCEPT WS-Search-Choice.
+           DISPLAY '------------------------------------------'.
+
+           EVALUATE WS-Search-Choice
+               WHEN '2'
+                   DISPLAY 'Enter Employee ID: ' WITH NO ADVANCING
+                   ACCEPT WS-Search-ID
+                   MOVE WS-Search-ID TO EmployeeID
+                   READ EmployeeFile
+                       INVALID KEY
+                           DISPLAY 'Employee ID not found'
+                       NOT INVALID KEY
+                           PERFORM DisplayEmployeeRecord
+                   END-READ
+               WHEN '3'
+                   DISPLAY 'Enter Name (or part of it) to search: '
+                       WITH NO ADVANCING
+                   ACCEPT WS-Search-Name
+                   PERFORM SearchAllRecords
+               WHEN '4'
+                   DISPLAY 'Enter Employee Grade: ' WITH NO ADVANCING
+                   ACCEPT WS-Search-Grade
+                   PERFORM SearchAllRecords
+               WHEN OTHER
+                   MOVE '1' TO WS-Search-Choice
+                   PERFORM SearchAllRecords
+           END-EVALUATE
            DISPLAY '------------------------------------------'.
            CLOSE EmployeeFile.
-       
+
+       SearchAllRecords.
+           PERFORM UNTIL WS-File-Status = '10'
+               READ EmployeeFile NEXT RECORD INTO EmployeeRecord
+                   AT END
+                       EXIT PERFORM
+                   NOT AT END
+                       PERFORM EvaluateSearchMatch
+               END-READ
+           END-PERFORM.
+
+       EvaluateSearchMatch.
+           EVALUATE WS-Search-Choice
+               WHEN '3'
+                   MOVE ZERO TO WS-Match-Count
+                   IF FUNCTION TRIM(WS-Search-Name) = SPACES
+      *                A zero-length INSPECT ... FOR ALL operand
+      *                loops forever, so a blank search term just
+      *                falls through to listing every record.
+                       PERFORM DisplayEmployeeRecord
+                   ELSE
+                       INSPECT EmployeeName TALLYING WS-Match-Count
+                           FOR ALL FUNCTION TRIM(WS-Search-Name)
+                       IF WS-Match-Count > ZERO
+                           PERFORM DisplayEmployeeRecord
+                       END-IF
+                   END-IF
+               WHEN '4'
+                   IF EmployeeGrade = WS-Search-Grade
+                       PERFORM DisplayEmployeeRecord
+                   END-IF
+               WHEN OTHER
+                   PERFORM DisplayEmployeeRecord
+           END-EVALUATE.
+
+       DisplayEmployeeRecord.
+           DISPLAY EmployeeID SPACE EmployeeName SPACE
+               EmployeeGrade SPACE EmployeeSalary SPACE
+               EmployeeDepartment SPACE EmployeeHireDate SPACE
+               EmployeeStatus.
+
        UpdateEmployee.
-           OPEN I-O EmployeeFile
-           IF WS-File-Status NOT = '00'
-               DISPLAY 'Error opening EmployeeFile for I-O'
-               STOP RUN
-           END-IF
+           PERFORM OpenEmployeeIO
 
            DISPLAY '------------------------------------------'.
            DISPLAY 'Enter Employee ID to update:' WITH NO ADVANCING.
            ACCEPT WS-EmployeeID.
 
-           PERFORM UNTIL WS-File-Status = '10'
-               READ EmployeeFile INTO EmployeeRecord
-               AT END
-                   EXIT PERFORM
-               NOT AT END
-                   IF EmployeeID = WS-EmployeeID
-                       DISPLAY 'Enter new Employee Name: ' 
+           MOVE WS-EmployeeID TO EmployeeID
+           READ EmployeeFile
+               INVALID KEY
+                   DISPLAY 'Employee ID not found'
+               NOT INVALID KEY
+                   DISPLAY 'Enter new Employee Name: '
+                       WITH NO ADVANCING
+                   ACCEPT WS-EmployeeName
+                   DISPLAY 'Enter new Employee Grade: '
+                       WITH NO ADVANCING
+                   ACCEPT WS-EmployeeGrade
+                   DISPLAY 'Enter new Employee Salary: '
                        WITH NO ADVANCING
-                       ACCEPT WS-EmployeeName
-                       DISPLAY 'Enter new Employee Grade: ' 
+                   ACCEPT WS-EmployeeSalary
+                   DISPLAY 'Enter new Employee Department: '
                        WITH NO ADVANCING
-                       ACCEPT WS-EmployeeGrade
-                       DISPLAY 'Enter new Employee Salary: ' 
+                   ACCEPT WS-EmployeeDepartment
+                   DISPLAY 'Enter new Employee Hire Date (YYYYMMDD): '
                        WITH NO ADVANCING
-                       ACCEPT WS-EmployeeSalary
+                   ACCEPT WS-EmployeeHireDate
+                   DISPLAY 'Enter new Employee Status (A/I/T): '
+                       WITH NO ADVANCING
+                   ACCEPT WS-EmployeeStatus
+                   PERFORM UpdateEmployeeRecord
+           END-READ
+           DISPLAY '------------------------------------------'.
+           CLOSE EmployeeFile.
 
-                       MOVE WS-EmployeeName TO EmployeeName
-                       MOVE WS-EmployeeGrade TO EmployeeGrade
-                       MOVE WS-EmployeeSalary TO EmployeeSalary
-                       REWRITE EmployeeRecord
+       UpdateEmployeeRecord.
+      *    Assumes EmployeeFile is open I-O, WS-EmployeeID holds the
+      *    key to update, and WS-EmployeeName/Grade/Salary already
+      *    hold the new values. Shared by the interactive menu and
+      *    batch mode.
+           MOVE WS-EmployeeID TO EmployeeID
+           READ EmployeeFile
+               INVALID KEY
+                   DISPLAY 'Employee ID not found'
+               NOT INVALID KEY
+                   MOVE EmployeeName TO WS-Audit-Before-Name
+                   MOVE EmployeeGrade TO WS-Audit-Before-Grade
+                   MOVE EmployeeSalary TO WS-Audit-Before-Salary
 
-                       IF WS-File-Status NOT = '00'
-                           DISPLAY 'Error updating EmployeeFile'
-                       END-IF
-                       EXIT PERFORM
+                   MOVE WS-EmployeeName TO EmployeeName
+                   MOVE WS-EmployeeGrade TO EmployeeGrade
+                   MOVE WS-EmployeeSalary TO EmployeeSalary
+                   MOVE WS-EmployeeDepartment TO EmployeeDepartment
+                   MOVE WS-EmployeeHireDate TO EmployeeHireDate
+                   MOVE WS-EmployeeStatus TO EmployeeStatus
+                   REWRITE EmployeeRecord
+
+                   IF WS-File-Status NOT = '00'
+                       DISPLAY 'Error updating EmployeeFile'
+                   ELSE
+                       DISPLAY 'Employee updated successfully'
+                       MOVE 'UPDATE' TO WS-Audit-Action
+                       PERFORM WriteAuditTrail
                    END-IF
-               END-READ
-           END-PERFORM
-           DISPLAY 'Employee updated successfully'.
-           DISPLAY '------------------------------------------'.
-           CLOSE EmployeeFile.
-       
+           END-READ.
+
        DeleteEmployee.
-           OPEN I-O EmployeeFile
-           IF WS-File-Status NOT = '00'
-               DISPLAY 'Error opening EmployeeFile for I-O'
-               STOP RUN
-           END-IF
-           OPEN OUTPUT TempFile
-           IF WS-File-Status NOT = '00'
-               DISPLAY 'Error opening TempFile for output'
-               STOP RUN
-           END-IF
+           PERFORM OpenEmployeeIO
 
            DISPLAY '------------------------------------------'.
            DISPLAY 'Enter Employee ID to delete:' WITH NO ADVANCING.
            ACCEPT WS-EmployeeID.
 
-           PERFORM UNTIL WS-File-Status = '10'
-               READ EmployeeFile INTO EmployeeRecord
-               AT END
-                   EXIT PERFORM
-               NOT AT END
-                   IF EmployeeID NOT = WS-EmployeeID
-                       WRITE TempRecord FROM EmployeeRecord
-                   END-IF
-               END-READ
-           END-PERFORM
-           DISPLAY 'Employee deleted successfully'.
+           PERFORM DeleteEmployeeRecord
            DISPLAY '------------------------------------------'.
-           CLOSE EmployeeFile
-           CLOSE TempFile
-           CALL 'SYSTEM' USING 'DEL employees.dat'
-           CALL 'SYSTEM' USING 'REN temp.dat employees.dat'.
+           CLOSE EmployeeFile.
 
+       DeleteEmployeeRecord.
+      *    Assumes EmployeeFile is open I-O and WS-EmployeeID holds
+      *    the key to delete. Shared by the interactive menu and
+      *    batch mode.
+           MOVE WS-EmployeeID TO EmployeeID
+           READ EmployeeFile
+               INVALID KEY
+                   DISPLAY 'Employee ID not found'
+               NOT INVALID KEY
+                   MOVE EmployeeName TO WS-Audit-Before-Name
+                   MOVE EmployeeGrade TO WS-Audit-Before-Grade
+                   MOVE EmployeeSalary TO WS-Audit-Before-Salary
+
+                   DELETE EmployeeFile RECORD
+                   IF WS-File-Status NOT = '00'
+                       DISPLAY 'Error deleting from EmployeeFile'
+                   ELSE
+                       DISPLAY 'Employee deleted successfully'
+                       MOVE 'DELETE' TO WS-Audit-Action
+                       MOVE SPACES TO WS-EmployeeName
+                       MOVE SPACES TO WS-EmployeeGrade
+                       MOVE ZEROS TO WS-EmployeeSalary
+                       PERFORM WriteAuditTrail
+                   END-IF
+           END-READ.
